@@ -1,81 +1,228 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AWFUNCT.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> External test-case file - keyed by function name, lets
+      *> regression cases be added/adjusted without a recompile.
+      *> Optional: if it can't be opened, each function falls back
+      *> to its built-in cases.
+           SELECT AWTESTCF-FILE ASSIGN TO "AWTESTCF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TestFile-Status.
+
+      *> Persistent audit trail - one record appended per invocation so
+      *> regressions can be trended across runs instead of relying on
+      *> sysout that rolls off the job log.
+           SELECT AWAUDIT-FILE ASSIGN TO "AWAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Audit-Status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AWTESTCF-FILE.
+       01  AWTESTCF-REC.
+           05 TC-FUNCTION        PIC X(08).
+           05 TC-LEN             PIC 9(02).
+           05 TC-VALUE1          PIC X(32).
+           05 TC-VALUE2          PIC X(32).
+           05 TC-POSITION        PIC X(03).
+           05 TC-EXPECTED        PIC X(32).
+
+       FD  AWAUDIT-FILE.
+       01  AWAUDIT-REC.
+           05 AUD-Timestamp      PIC X(26).
+           05 FILLER             PIC X(01) VALUE SPACE.
+           05 AUD-Keyword        PIC X(20).
+           05 FILLER             PIC X(01) VALUE SPACE.
+           05 AUD-Pass-Count     PIC Z(03)9.
+           05 FILLER             PIC X(01) VALUE SPACE.
+           05 AUD-Fail-Count     PIC Z(03)9.
+           05 FILLER             PIC X(01) VALUE SPACE.
+           05 AUD-Return-Code    PIC -(04)9.
+
        WORKING-STORAGE SECTION.
        01 Idx                PIC 9(02) COMP-3 VALUE 1.
        01 Idz                PIC 9(02) COMP-3 VALUE 1.
        01 Ws-Return-Code     PIC S9(04) COMP  VALUE 0.
        01 Ws-Module-Name     PIC X(8).
 
+       *> Scorecard - tallies cases run/failed per function, displayed
+       *> as a summary block right before the final AWFUNCT: RC line.
+       01 WS-Scorecard-Tab.
+         03 WS-Scorecard-Entry OCCURS 12 TIMES INDEXED BY SC-Idx.
+           05 SC-Name         PIC X(08).
+           05 SC-Run-Count    PIC 9(04) COMP.
+           05 SC-Fail-Count   PIC 9(04) COMP.
+       01 WS-Case-Mismatch   PIC X(01) VALUE 'N'.
+         88 Case-Mismatched        VALUE 'Y'.
+         88 Case-Not-Mismatched    VALUE 'N'.
+
+       *> Audit trail support - accumulates the run totals behind the
+       *> scorecard and formats the timestamp for WriteAuditRecord.
+       01 WS-Audit-Status        PIC X(02) VALUE '00'.
+         88 Audit-OK                  VALUE '00', '05', '21'.
+       01 WS-Audit-Total-Run     PIC 9(04) COMP VALUE 0.
+       01 WS-Audit-Total-Fail    PIC 9(04) COMP VALUE 0.
+       01 WS-Audit-Current-Date  PIC X(21).
+       01 WS-Audit-CD-Fields REDEFINES WS-Audit-Current-Date.
+         05 WS-Audit-CD-Year     PIC 9(04).
+         05 WS-Audit-CD-Month    PIC 9(02).
+         05 WS-Audit-CD-Day      PIC 9(02).
+         05 WS-Audit-CD-Hour     PIC 9(02).
+         05 WS-Audit-CD-Minute   PIC 9(02).
+         05 WS-Audit-CD-Second   PIC 9(02).
+         05 FILLER               PIC X(07).
+       01 WS-Audit-Timestamp-Out.
+         05 WS-Audit-TS-Year     PIC 9(04).
+         05 FILLER               PIC X VALUE '-'.
+         05 WS-Audit-TS-Month    PIC 9(02).
+         05 FILLER               PIC X VALUE '-'.
+         05 WS-Audit-TS-Day      PIC 9(02).
+         05 FILLER               PIC X VALUE SPACE.
+         05 WS-Audit-TS-Hour     PIC 9(02).
+         05 FILLER               PIC X VALUE ':'.
+         05 WS-Audit-TS-Minute   PIC 9(02).
+         05 FILLER               PIC X VALUE ':'.
+         05 WS-Audit-TS-Second   PIC 9(02).
+
+      *> Built up here, then MOVEd whole into AWAUDIT-REC right before
+      *> the WRITE - VALUE clauses on FILE SECTION elementary items
+      *> are not dependable, so the FILLER separators are set here,
+      *> in WORKING-STORAGE, where VALUE is honored.
+       01 WS-Audit-Record-Out.
+         05 WS-Audit-Timestamp    PIC X(26).
+         05 FILLER                PIC X(01) VALUE SPACE.
+         05 WS-Audit-Keyword      PIC X(20).
+         05 FILLER                PIC X(01) VALUE SPACE.
+         05 WS-Audit-Pass-Count   PIC Z(03)9.
+         05 FILLER                PIC X(01) VALUE SPACE.
+         05 WS-Audit-Fail-Count   PIC Z(03)9.
+         05 FILLER                PIC X(01) VALUE SPACE.
+         05 WS-Audit-Return-Code  PIC -(04)9.
+
+       *> External test-case file support - generic holding area for
+       *> whatever rows LoadTestCasesFromFile finds for the function
+       *> currently under test. Each Set...TestValues paragraph reads
+       *> this table when it is populated, otherwise falls back to its
+       *> own built-in EVALUATE literals.
+       01 WS-TestFile-Status     PIC X(02) VALUE '00'.
+         88 TestFile-OK                VALUE '00'.
+         88 TestFile-EOF                VALUE '10'.
+       01 WS-TestFile-Function-Key   PIC X(08).
+       01 WS-Case-Count          PIC 9(02) COMP VALUE 0.
+       01 WS-Loop-Start          PIC 9(02) COMP VALUE 0.
+       01 WS-Loop-End            PIC 9(02) COMP VALUE 0.
+       01 TC-File-Count    PIC 9(02) COMP VALUE 0.
+
+      *> Single-case targeting - pParm-Value may carry a ':NN' suffix
+      *> after the dispatch keyword (e.g. 'BITSLR:03') to run just that
+      *> one test case instead of the whole Test_Xxx suite.
+       01 WS-Dispatch-Keyword    PIC X(20).
+       01 WS-Case-Select-Text    PIC X(04).
+       01 WS-Case-Select-Value   PIC 9(04) VALUE 0.
+       01 WS-Only-Case-Number    PIC 9(02) COMP VALUE 0.
+       01 WS-Help-Switch         PIC X(01) VALUE 'N'.
+         88 Help-Was-Requested        VALUE 'Y'.
+       01 TestCase-File-Tab.
+         03 TCF-Entry OCCURS 50 TIMES.
+           05 TCF-Len          PIC 9(02) COMP.
+           05 TCF-Value1       PIC X(32).
+           05 TCF-Value2       PIC X(32).
+           05 TCF-Position     PIC X(03).
+           05 TCF-Expected     PIC X(32).
+       01 WS-Hex-Decode-Tmp      PIC X(32).
+
        *> BitAnd - Variable
+      *> Widened to X(16) to cover the 8- and 16-byte indicator
+      *> fields carried in the customer master / policy records.
        01 WS-BitAnd-Len          PIC 9(04) COMP.
-       01 WS-BitAnd-Result       PIC X(04).
-       01 WS-BitAnd-Value1       PIC X(04).
-       01 WS-BitAnd-Value2       PIC X(04).
-       01 WS-BitAnd-Expected     PIC X(04).
+       01 WS-BitAnd-Result       PIC X(16).
+       01 WS-BitAnd-Value1       PIC X(16).
+       01 WS-BitAnd-Value2       PIC X(16).
+       01 WS-BitAnd-Expected     PIC X(16).
 
        *> BitGet - Variable
        01 WS-BitGet-Len          PIC 9(04) COMP.
-       01 WS-BitGet-Position     PIC 9(02) COMP.
-       01 WS-BitGet-Array        PIC X(04).
+       01 WS-BitGet-Position     PIC 9(03) COMP.
+       01 WS-BitGet-Array        PIC X(16).
        01 WS-BitGet-Result       PIC X VALUE SPACES.
        01 WS-BitGet-Expected     PIC X.
 
        *> BitInv - Variable
        01 WS-BitInv-Len          PIC 9(04) COMP.
-       01 WS-BitInv-Array        PIC X(04).
-       01 WS-BitInv-Position     PIC 9(02) COMP.
-       01 WS-BitInv-Expected     PIC X(04).
+       01 WS-BitInv-Array        PIC X(16).
+       01 WS-BitInv-Position     PIC 9(03) COMP.
+       01 WS-BitInv-Expected     PIC X(16).
 
        *> BitIs - Variable
        01 WS-BitIs-Len           PIC 9(04) COMP.
-       01 WS-BitIs-Array         PIC X(04).
-       01 WS-BitIs-Position      PIC 9(02) COMP.
+       01 WS-BitIs-Array         PIC X(16).
+       01 WS-BitIs-Position      PIC 9(03) COMP.
        01 WS-BitIs-Result        PIC X VALUE SPACES.
        01 WS-BitIs-Expected      PIC X.
 
        *> BitOr - Variable
        01 WS-BitOr-Len           PIC 9(04) COMP.
-       01 WS-BitOr-Result        PIC X(04).
-       01 WS-BitOr-Value1        PIC X(04).
-       01 WS-BitOr-Value2        PIC X(04).
-       01 WS-BitOr-Expected      PIC X(04).
+       01 WS-BitOr-Result        PIC X(16).
+       01 WS-BitOr-Value1        PIC X(16).
+       01 WS-BitOr-Value2        PIC X(16).
+       01 WS-BitOr-Expected      PIC X(16).
+
+       *> BitXor - Variable
+       01 WS-BitXor-Len          PIC 9(04) COMP.
+       01 WS-BitXor-Result       PIC X(16).
+       01 WS-BitXor-Value1       PIC X(16).
+       01 WS-BitXor-Value2       PIC X(16).
+       01 WS-BitXor-Expected     PIC X(16).
+
+       *> BitCnt - Variable
+       01 WS-BitCnt-Len          PIC 9(04) COMP.
+       01 WS-BitCnt-Array        PIC X(16).
+       01 WS-BitCnt-Count        PIC 9(04) COMP.
+       01 WS-BitCnt-Expected     PIC 9(04) COMP.
 
        *> BitSet - Variable
        01 WS-BitSet-Len          PIC 9(04) COMP.
-       01 WS-BitSet-Array        PIC X(04).
-       01 WS-BitSet-Position     PIC 9(02) COMP.
+       01 WS-BitSet-Array        PIC X(16).
+       01 WS-BitSet-Position     PIC 9(03) COMP.
        01 WS-BitSet-Value        PIC X.
-       01 WS-BitSet-Expected     PIC X(04).
+       01 WS-BitSet-Expected     PIC X(16).
 
        *> BitSlr - Variable
-       01 BitSlr-Tab.
-         03 BitSlr-TestCases     OCCURS 4 TIMES.
-           05 BitSlr-Array       PIC X(04).
-           05 BitSlr-BitCount    PIC 9(02) COMP.
-           05 BitSlr-Expected    PIC X(04).
        01 WS-BitSlr-Len          PIC 9(04) COMP.
-       01 WS-BitSlr-Array        PIC X(04).
-       01 WS-BitSlr-BitCount     PIC 9(02) COMP.
-       01 WS-BitSlr-Expected     PIC X(04).
+       01 WS-BitSlr-Array        PIC X(16).
+       01 WS-BitSlr-BitCount     PIC 9(03) COMP.
+       01 WS-BitSlr-Expected     PIC X(16).
 
        *> BitSll - Variable
        01 WS-BitSll-Len          PIC 9(04) COMP.
-       01 WS-BitSll-Array        PIC X(04).
-       01 WS-BitSll-BitCount     PIC 9(02) COMP.
-       01 WS-BitSll-Expected     PIC X(04).
+       01 WS-BitSll-Array        PIC X(16).
+       01 WS-BitSll-BitCount     PIC 9(03) COMP.
+       01 WS-BitSll-Expected     PIC X(16).
 
        *> DOFY - Variable
        01 DOFY-Date-Str      PIC X(10).
        01 DOFY-Tab.
-         03 DOFY-TestCases       OCCURS 23 TIMES.
+         03 DOFY-TestCases       OCCURS 50 TIMES.
            05 DOFY-Year          PIC 9(04) COMP.
            05 DOFY-Day-of-Year   PIC 9(03) COMP.
            05 DOFY-Expected-Date PIC X(10).
        01 WS-DOFY-Year           PIC 9(04) COMP.
        01 WS-DOFY-Day-of-Year    PIC 9(03) COMP.
 
+      *> DateDOY - Variable (inverse of DOFY: date string -> year,
+      *> day-of-year, for comparing postings against retention windows)
+       01 DateDOY-Date-Str       PIC X(10).
+       01 DateDOY-Tab.
+         03 DateDOY-TestCases       OCCURS 50 TIMES.
+           05 DateDOY-Input-Date       PIC X(10).
+           05 DateDOY-Expected-Year   PIC 9(04) COMP.
+           05 DateDOY-Expected-DOY    PIC 9(03) COMP.
+       01 WS-DateDOY-Year           PIC 9(04) COMP.
+       01 WS-DateDOY-Day-of-Year    PIC 9(03) COMP.
+
        LINKAGE SECTION.
        01 pParm.
         05 pParm-Len    PIC S9(4) COMP.
@@ -83,6 +230,31 @@
 
        PROCEDURE DIVISION USING pParm.
            MOVE 0 TO RETURN-CODE
+           PERFORM InitScorecard
+
+           MOVE SPACES TO WS-Dispatch-Keyword
+           MOVE SPACES TO WS-Case-Select-Text
+           MOVE 0      TO WS-Only-Case-Number
+           UNSTRING pParm-Value DELIMITED BY ':'
+               INTO WS-Dispatch-Keyword WS-Case-Select-Text
+           END-UNSTRING
+           IF WS-Case-Select-Text NOT = SPACES
+             IF FUNCTION TEST-NUMVAL(WS-Case-Select-Text) = 0
+               MOVE FUNCTION NUMVAL(WS-Case-Select-Text)
+                 TO WS-Case-Select-Value
+             ELSE
+               MOVE 99999 TO WS-Case-Select-Value
+             END-IF
+             IF WS-Case-Select-Value > 0 AND WS-Case-Select-Value <= 99
+               MOVE WS-Case-Select-Value TO WS-Only-Case-Number
+             ELSE
+               DISPLAY "AWFUNCT: Case selector '" WS-Case-Select-Text
+                       "' is not a valid case number - ignored, "
+                       "running all cases."
+               MOVE 0 TO WS-Only-Case-Number
+             END-IF
+           END-IF
+
            EVALUATE TRUE
              WHEN pParm-Value(1:1) = '*'
                PERFORM Test_BitAnd
@@ -91,6 +263,12 @@
                PERFORM Test_BitIs
                PERFORM Test_BitOr
                PERFORM Test_BitSet
+               PERFORM Test_BitSlr
+               PERFORM Test_BitSll
+               PERFORM Test_DOFY
+               PERFORM Test_BitXor
+               PERFORM Test_BitCnt
+               PERFORM Test_DateDOY
              WHEN pParm-Value(1:6) = 'BITAND'
                PERFORM Test_BitAnd
              WHEN pParm-Value(1:6) = 'BITGET'
@@ -109,15 +287,174 @@
                PERFORM Test_BitSll
              WHEN pParm-Value(1:4) = 'DOFY'
                PERFORM Test_DOFY
+             WHEN pParm-Value(1:6) = 'BITXOR'
+               PERFORM Test_BitXor
+             WHEN pParm-Value(1:6) = 'BITCNT'
+               PERFORM Test_BitCnt
+             WHEN pParm-Value(1:7) = 'DATEDOY'
+               PERFORM Test_DateDOY
+             WHEN pParm-Value(1:4) = 'LIST'
+               SET Help-Was-Requested TO TRUE
+               PERFORM DisplayHelp
+             WHEN pParm-Value(1:4) = 'HELP'
+               SET Help-Was-Requested TO TRUE
+               PERFORM DisplayHelp
              WHEN OTHER
-               DISPLAY "AWFUNCT: Test fuer '" pParm-Value "'"
+               DISPLAY "AWFUNCT: Test fuer '" WS-Dispatch-Keyword "'"
                        " nicht unterstuetzt."
+               DISPLAY "AWFUNCT: Type 'LIST' or 'HELP' for the "
+                       "supported keywords."
                MOVE 8 TO RETURN-CODE
            END-EVALUATE
 
+           IF NOT Help-Was-Requested
+             PERFORM DisplayScorecard
+             PERFORM WriteAuditRecord
+           END-IF
+
            DISPLAY "AWFUNCT: RC " RETURN-CODE
            GOBACK.
 
+      ******************************************************************
+       InitScorecard SECTION.
+      ******************************************************************
+           MOVE 'BITAND'   TO SC-Name(1)
+           MOVE 'BITGET'   TO SC-Name(2)
+           MOVE 'BITINV'   TO SC-Name(3)
+           MOVE 'BITIS'    TO SC-Name(4)
+           MOVE 'BITOR'    TO SC-Name(5)
+           MOVE 'BITSET'   TO SC-Name(6)
+           MOVE 'BITSLR'   TO SC-Name(7)
+           MOVE 'BITSLL'   TO SC-Name(8)
+           MOVE 'DOFY'     TO SC-Name(9)
+           MOVE 'BITXOR'   TO SC-Name(10)
+           MOVE 'BITCNT'   TO SC-Name(11)
+           MOVE 'DATEDOY'  TO SC-Name(12)
+           PERFORM VARYING SC-Idx FROM 1 BY 1 UNTIL SC-Idx > 12
+             MOVE 0 TO SC-Run-Count(SC-Idx)
+             MOVE 0 TO SC-Fail-Count(SC-Idx)
+           END-PERFORM
+           .
+
+      ******************************************************************
+       DisplayHelp SECTION.
+      ******************************************************************
+      *> Lists the pParm-Value keywords AWFUNCT currently dispatches on,
+      *> for callers who don't have the source handy.
+           DISPLAY "=================================================="
+           DISPLAY "AWFUNCT: Supported pParm-Value keywords"
+           DISPLAY "=================================================="
+           DISPLAY "  *        - run the full regression suite"
+           DISPLAY "  BITAND   - bitwise AND"
+           DISPLAY "  BITGET   - test one bit in an array"
+           DISPLAY "  BITINV   - bitwise invert (NOT)"
+           DISPLAY "  BITIS    - test whether a bit is set"
+           DISPLAY "  BITOR    - bitwise OR"
+           DISPLAY "  BITSET   - set one bit in an array"
+           DISPLAY "  BITSLR   - shift bit array right"
+           DISPLAY "  BITSLL   - shift bit array left"
+           DISPLAY "  DOFY     - year + day of year -> date"
+           DISPLAY "  BITXOR   - bitwise exclusive OR"
+           DISPLAY "  BITCNT   - count bits set (population count)"
+           DISPLAY "  DATEDOY  - date -> year + day of year"
+           DISPLAY "  LIST     - show this list (same as HELP)"
+           DISPLAY "  HELP     - show this list (same as LIST)"
+           DISPLAY "--------------------------------------------------"
+           DISPLAY "  Append :NN to any keyword above (e.g. BITSLR:03)"
+           DISPLAY "  to run only that one test case."
+           DISPLAY "=================================================="
+           .
+
+      ******************************************************************
+       DisplayScorecard SECTION.
+      ******************************************************************
+           DISPLAY "=================================================="
+           DISPLAY "AWFUNCT: Scorecard"
+           DISPLAY "=================================================="
+           PERFORM VARYING SC-Idx FROM 1 BY 1 UNTIL SC-Idx > 12
+             IF SC-Name(SC-Idx) NOT = SPACES
+               DISPLAY SC-Name(SC-Idx), ": ", SC-Run-Count(SC-Idx),
+                       " run, ", SC-Fail-Count(SC-Idx), " failed"
+             END-IF
+           END-PERFORM
+           DISPLAY "=================================================="
+           .
+
+      ******************************************************************
+       WriteAuditRecord SECTION.
+      ******************************************************************
+      *> Appends one record per invocation to AWAUDIT so regressions in
+      *> the utility library can be trended across runs instead of
+      *> relying on sysout that has already rolled off the job log.
+           MOVE 0 TO WS-Audit-Total-Run
+           MOVE 0 TO WS-Audit-Total-Fail
+           PERFORM VARYING SC-Idx FROM 1 BY 1 UNTIL SC-Idx > 12
+             ADD SC-Run-Count(SC-Idx)  TO WS-Audit-Total-Run
+             ADD SC-Fail-Count(SC-Idx) TO WS-Audit-Total-Fail
+           END-PERFORM
+
+           MOVE FUNCTION CURRENT-DATE TO WS-Audit-Current-Date
+           MOVE WS-Audit-CD-Year   TO WS-Audit-TS-Year
+           MOVE WS-Audit-CD-Month  TO WS-Audit-TS-Month
+           MOVE WS-Audit-CD-Day    TO WS-Audit-TS-Day
+           MOVE WS-Audit-CD-Hour   TO WS-Audit-TS-Hour
+           MOVE WS-Audit-CD-Minute TO WS-Audit-TS-Minute
+           MOVE WS-Audit-CD-Second TO WS-Audit-TS-Second
+
+           MOVE WS-Audit-Timestamp-Out TO WS-Audit-Timestamp
+           MOVE pParm-Value(1:20)      TO WS-Audit-Keyword
+           COMPUTE WS-Audit-Pass-Count =
+                   WS-Audit-Total-Run - WS-Audit-Total-Fail
+           MOVE WS-Audit-Total-Fail TO WS-Audit-Fail-Count
+           MOVE RETURN-CODE         TO WS-Audit-Return-Code
+
+           OPEN EXTEND AWAUDIT-FILE
+           IF NOT Audit-OK
+             CLOSE AWAUDIT-FILE
+             OPEN OUTPUT AWAUDIT-FILE
+           END-IF
+           IF Audit-OK
+             MOVE WS-Audit-Record-Out TO AWAUDIT-REC
+             WRITE AWAUDIT-REC
+             IF NOT Audit-OK
+               DISPLAY "AWFUNCT: WARNING - audit record not written, "
+                       "file status " WS-Audit-Status
+             END-IF
+             CLOSE AWAUDIT-FILE
+           END-IF
+           .
+
+      ******************************************************************
+       LoadTestCasesFromFile SECTION.
+      ******************************************************************
+      *> Reads AWTESTCF for every row whose TC-FUNCTION matches
+      *> WS-TestFile-Function-Key (set by the caller) into
+      *> TestCase-File-Tab. TC-File-Count stays 0 if the file is
+      *> absent or has no matching rows, which tells the caller to
+      *> fall back to its built-in test cases.
+           MOVE 0 TO TC-File-Count
+           OPEN INPUT AWTESTCF-FILE
+           IF TestFile-OK
+             PERFORM UNTIL TestFile-EOF
+               READ AWTESTCF-FILE
+                 AT END
+                   MOVE '10' TO WS-TestFile-Status
+                 NOT AT END
+                   IF TC-FUNCTION = WS-TestFile-Function-Key
+                     AND TC-File-Count < 50
+                     ADD 1 TO TC-File-Count
+                     MOVE TC-LEN      TO TCF-Len(TC-File-Count)
+                     MOVE TC-VALUE1   TO TCF-Value1(TC-File-Count)
+                     MOVE TC-VALUE2   TO TCF-Value2(TC-File-Count)
+                     MOVE TC-POSITION TO TCF-Position(TC-File-Count)
+                     MOVE TC-EXPECTED TO TCF-Expected(TC-File-Count)
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE AWTESTCF-FILE
+           END-IF
+           .
+
       ******************************************************************
        Test_BitAnd SECTION.
       ******************************************************************
@@ -125,7 +462,34 @@
            DISPLAY "AWFUNCT/TEST_BitAnd - Start"
            DISPLAY "=================================================="
 
-           PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > 4
+           MOVE 'BITAND' TO WS-TestFile-Function-Key
+           PERFORM LoadTestCasesFromFile
+           IF TC-File-Count > 0
+             MOVE TC-File-Count TO WS-Case-Count
+           ELSE
+             MOVE 6 TO WS-Case-Count
+           END-IF
+
+           IF WS-Only-Case-Number > 0
+             IF WS-Only-Case-Number > WS-Case-Count
+               DISPLAY "AWFUNCT: Case " WS-Only-Case-Number
+                       " does not exist for this function ("
+                       WS-Case-Count " case(s) available) - "
+                       "skipped."
+               MOVE 8 TO RETURN-CODE
+               MOVE 1 TO WS-Loop-Start
+               MOVE 0 TO WS-Loop-End
+             ELSE
+               MOVE WS-Only-Case-Number TO WS-Loop-Start
+               MOVE WS-Only-Case-Number TO WS-Loop-End
+             END-IF
+           ELSE
+             MOVE 1             TO WS-Loop-Start
+             MOVE WS-Case-Count TO WS-Loop-End
+           END-IF
+
+           PERFORM VARYING Idx FROM WS-Loop-Start BY 1
+                   UNTIL Idx > WS-Loop-End
              PERFORM SetBitAndTestValues
              PERFORM RunBitAndTest
              PERFORM DisplayBitAndResults
@@ -136,6 +500,27 @@
            .
 
        SetBitAndTestValues SECTION.
+           IF TC-File-Count > 0
+             MOVE TCF-Len(Idx)     TO WS-BitAnd-Len
+             IF WS-BitAnd-Len > 16
+               MOVE 16 TO WS-BitAnd-Len
+             END-IF
+             MOVE ALL '0' TO WS-Hex-Decode-Tmp
+             MOVE TCF-Value1(Idx)(1:WS-BitAnd-Len * 2)
+               TO WS-Hex-Decode-Tmp(1:WS-BitAnd-Len * 2)
+             MOVE FUNCTION HEX-TO-CHAR(WS-Hex-Decode-Tmp)
+               TO WS-BitAnd-Value1
+             MOVE ALL '0' TO WS-Hex-Decode-Tmp
+             MOVE TCF-Value2(Idx)(1:WS-BitAnd-Len * 2)
+               TO WS-Hex-Decode-Tmp(1:WS-BitAnd-Len * 2)
+             MOVE FUNCTION HEX-TO-CHAR(WS-Hex-Decode-Tmp)
+               TO WS-BitAnd-Value2
+             MOVE ALL '0' TO WS-Hex-Decode-Tmp
+             MOVE TCF-Expected(Idx)(1:WS-BitAnd-Len * 2)
+               TO WS-Hex-Decode-Tmp(1:WS-BitAnd-Len * 2)
+             MOVE FUNCTION HEX-TO-CHAR(WS-Hex-Decode-Tmp)
+               TO WS-BitAnd-Expected
+           ELSE
            EVALUATE Idx
              WHEN 1
                MOVE 2       TO WS-BitAnd-Len
@@ -169,7 +554,23 @@
                              WS-BitAnd-Value2
                MOVE FUNCTION BIT-TO-CHAR('0000000000000000') TO
                              WS-BitAnd-Expected
+             WHEN 5
+      *> 8-byte indicator field, e.g. a customer-master flag byte pair
+               MOVE 8       TO WS-BitAnd-Len
+               MOVE X"FF00FF00FF00FF00" TO WS-BitAnd-Value1
+               MOVE X"0F0F0F0F0F0F0F0F" TO WS-BitAnd-Value2
+               MOVE X"0F000F000F000F00" TO WS-BitAnd-Expected
+             WHEN 6
+      *> 16-byte indicator field, e.g. a policy-record flag set
+               MOVE 16      TO WS-BitAnd-Len
+               MOVE X"FF00FF00FF00FF00FF00FF00FF00FF00" TO
+                             WS-BitAnd-Value1
+               MOVE X"0F0F0F0F0F0F0F0F0F0F0F0F0F0F0F0F" TO
+                             WS-BitAnd-Value2
+               MOVE X"0F000F000F000F000F000F000F000F00" TO
+                             WS-BitAnd-Expected
            END-EVALUATE
+           END-IF
            .
 
        RunBitAndTest SECTION.
@@ -219,6 +620,7 @@
 
        VerifyBitAndResults SECTION.
            DISPLAY "Verifying results for test case ", Idx, ":"
+           MOVE 'N' TO WS-Case-Mismatch
            PERFORM VARYING Idz FROM 1 BY 1 UNTIL Idz > WS-BitAnd-Len
              IF WS-BitAnd-Result(Idz:1) NOT = WS-BitAnd-Expected(Idz:1)
                DISPLAY "Mismatch at byte ", Idz, ": got ",
@@ -234,6 +636,7 @@
                        "'"
 
                MOVE 9 TO RETURN-CODE
+               MOVE 'Y' TO WS-Case-Mismatch
              ELSE
                DISPLAY "Byte ", Idz, " ",
                        "X'"
@@ -243,6 +646,10 @@
                        "' matches."
              END-IF
            END-PERFORM
+           ADD 1 TO SC-Run-Count(1)
+           IF Case-Mismatched
+             ADD 1 TO SC-Fail-Count(1)
+           END-IF
            .
 
       ******************************************************************
@@ -252,7 +659,34 @@
            DISPLAY "AWFUNCT/TEST_BitGet - Start"
            DISPLAY "=================================================="
 
-           PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > 4
+           MOVE 'BITGET' TO WS-TestFile-Function-Key
+           PERFORM LoadTestCasesFromFile
+           IF TC-File-Count > 0
+             MOVE TC-File-Count TO WS-Case-Count
+           ELSE
+             MOVE 6 TO WS-Case-Count
+           END-IF
+
+           IF WS-Only-Case-Number > 0
+             IF WS-Only-Case-Number > WS-Case-Count
+               DISPLAY "AWFUNCT: Case " WS-Only-Case-Number
+                       " does not exist for this function ("
+                       WS-Case-Count " case(s) available) - "
+                       "skipped."
+               MOVE 8 TO RETURN-CODE
+               MOVE 1 TO WS-Loop-Start
+               MOVE 0 TO WS-Loop-End
+             ELSE
+               MOVE WS-Only-Case-Number TO WS-Loop-Start
+               MOVE WS-Only-Case-Number TO WS-Loop-End
+             END-IF
+           ELSE
+             MOVE 1             TO WS-Loop-Start
+             MOVE WS-Case-Count TO WS-Loop-End
+           END-IF
+
+           PERFORM VARYING Idx FROM WS-Loop-Start BY 1
+                   UNTIL Idx > WS-Loop-End
                PERFORM SetBitGetTestValues
                PERFORM RunBitGetTest
                PERFORM DisplayBitGetResults
@@ -263,6 +697,20 @@
            .
 
        SetBitGetTestValues SECTION.
+           IF TC-File-Count > 0
+             MOVE TCF-Len(Idx)      TO WS-BitGet-Len
+             IF WS-BitGet-Len > 16
+               MOVE 16 TO WS-BitGet-Len
+             END-IF
+             MOVE ALL '0' TO WS-Hex-Decode-Tmp
+             MOVE TCF-Value1(Idx)(1:WS-BitGet-Len * 2)
+               TO WS-Hex-Decode-Tmp(1:WS-BitGet-Len * 2)
+             MOVE FUNCTION HEX-TO-CHAR(WS-Hex-Decode-Tmp)
+               TO WS-BitGet-Array
+             MOVE FUNCTION NUMVAL(TCF-Position(Idx))
+               TO WS-BitGet-Position
+             MOVE TCF-Expected(Idx)(1:1) TO WS-BitGet-Expected
+           ELSE
            EVALUATE Idx
              WHEN 1
                MOVE 2       TO WS-BitGet-Len
@@ -289,7 +737,21 @@
                               WS-BitGet-Array
                MOVE 16      TO WS-BitGet-Position
                MOVE '1'     TO WS-BitGet-Expected
+             WHEN 5
+      *> 8-byte indicator field
+               MOVE 8       TO WS-BitGet-Len
+               MOVE X"FF00FF00FF00FF00" TO WS-BitGet-Array
+               MOVE 64      TO WS-BitGet-Position
+               MOVE '0'     TO WS-BitGet-Expected
+             WHEN 6
+      *> 16-byte indicator field
+               MOVE 16      TO WS-BitGet-Len
+               MOVE X"FF00FF00FF00FF00FF00FF00FF00FF00" TO
+                              WS-BitGet-Array
+               MOVE 113     TO WS-BitGet-Position
+               MOVE '1'     TO WS-BitGet-Expected
            END-EVALUATE
+           END-IF
            .
 
        RunBitGetTest SECTION.
@@ -320,10 +782,143 @@
 
        VerifyBitGetResults SECTION.
            DISPLAY "Verifying results for test case ", Idx, ":"
+           ADD 1 TO SC-Run-Count(2)
            IF WS-BitGet-Result NOT = WS-BitGet-Expected
                DISPLAY "Mismatch: got ", WS-BitGet-Result,
                        ", expected ", WS-BitGet-Expected
                MOVE 9 TO RETURN-CODE
+               ADD 1 TO SC-Fail-Count(2)
+           ELSE
+               DISPLAY "Test case ", Idx, " matches."
+           END-IF
+           .
+
+      ******************************************************************
+       Test_BitCnt SECTION.
+      ******************************************************************
+           DISPLAY "=================================================="
+           DISPLAY "AWFUNCT/TEST_BitCnt - Start"
+           DISPLAY "=================================================="
+
+           MOVE 'BITCNT' TO WS-TestFile-Function-Key
+           PERFORM LoadTestCasesFromFile
+           IF TC-File-Count > 0
+             MOVE TC-File-Count TO WS-Case-Count
+           ELSE
+             MOVE 6 TO WS-Case-Count
+           END-IF
+
+           IF WS-Only-Case-Number > 0
+             IF WS-Only-Case-Number > WS-Case-Count
+               DISPLAY "AWFUNCT: Case " WS-Only-Case-Number
+                       " does not exist for this function ("
+                       WS-Case-Count " case(s) available) - "
+                       "skipped."
+               MOVE 8 TO RETURN-CODE
+               MOVE 1 TO WS-Loop-Start
+               MOVE 0 TO WS-Loop-End
+             ELSE
+               MOVE WS-Only-Case-Number TO WS-Loop-Start
+               MOVE WS-Only-Case-Number TO WS-Loop-End
+             END-IF
+           ELSE
+             MOVE 1             TO WS-Loop-Start
+             MOVE WS-Case-Count TO WS-Loop-End
+           END-IF
+
+           PERFORM VARYING Idx FROM WS-Loop-Start BY 1
+                   UNTIL Idx > WS-Loop-End
+               PERFORM SetBitCntTestValues
+               PERFORM RunBitCntTest
+               PERFORM DisplayBitCntResults
+               PERFORM VerifyBitCntResults
+           END-PERFORM
+
+           DISPLAY "AWFUNCT/TEST_BitCnt - End"
+           .
+
+       SetBitCntTestValues SECTION.
+           IF TC-File-Count > 0
+             MOVE TCF-Len(Idx)      TO WS-BitCnt-Len
+             IF WS-BitCnt-Len > 16
+               MOVE 16 TO WS-BitCnt-Len
+             END-IF
+             MOVE ALL '0' TO WS-Hex-Decode-Tmp
+             MOVE TCF-Value1(Idx)(1:WS-BitCnt-Len * 2)
+               TO WS-Hex-Decode-Tmp(1:WS-BitCnt-Len * 2)
+             MOVE FUNCTION HEX-TO-CHAR(WS-Hex-Decode-Tmp)
+               TO WS-BitCnt-Array
+             MOVE FUNCTION NUMVAL(TCF-Expected(Idx)(1:4))
+               TO WS-BitCnt-Expected
+           ELSE
+           EVALUATE Idx
+             WHEN 1
+               MOVE 2       TO WS-BitCnt-Len
+               MOVE FUNCTION BIT-TO-CHAR('0011111100001111') TO
+                              WS-BitCnt-Array
+               MOVE 10      TO WS-BitCnt-Expected
+             WHEN 2
+               MOVE 2       TO WS-BitCnt-Len
+               MOVE FUNCTION BIT-TO-CHAR('1111111100000000') TO
+                              WS-BitCnt-Array
+               MOVE 8       TO WS-BitCnt-Expected
+             WHEN 3
+               MOVE 2       TO WS-BitCnt-Len
+               MOVE FUNCTION BIT-TO-CHAR('1010101001010101') TO
+                              WS-BitCnt-Array
+               MOVE 8       TO WS-BitCnt-Expected
+             WHEN 4
+               MOVE 2       TO WS-BitCnt-Len
+               MOVE FUNCTION BIT-TO-CHAR('1111111111111111') TO
+                              WS-BitCnt-Array
+               MOVE 16      TO WS-BitCnt-Expected
+             WHEN 5
+      *> 8-byte indicator field - count active flags for the monthly
+      *> exception report
+               MOVE 8       TO WS-BitCnt-Len
+               MOVE X"FF00FF00FF00FF00" TO WS-BitCnt-Array
+               MOVE 32      TO WS-BitCnt-Expected
+             WHEN 6
+      *> 16-byte indicator field
+               MOVE 16      TO WS-BitCnt-Len
+               MOVE X"FF00FF00FF00FF00FF00FF00FF00FF00" TO
+                              WS-BitCnt-Array
+               MOVE 64      TO WS-BitCnt-Expected
+           END-EVALUATE
+           END-IF
+           .
+
+       RunBitCntTest SECTION.
+           DISPLAY "--------------------------------------------------"
+           DISPLAY "Test case ", Idx, " Start:"
+           DISPLAY "WS-BitCnt-Array: "
+                    "X'"
+                    FUNCTION HEX-OF(WS-BitCnt-Array(1:WS-BitCnt-Len))
+                    "' "
+                    "B'"
+                    FUNCTION BIT-OF(WS-BitCnt-Array(1:WS-BitCnt-Len))
+                    "' "
+
+           CALL 'BITCNT' USING BY VALUE     WS-BitCnt-Len
+                               BY REFERENCE WS-BitCnt-Array
+                               BY REFERENCE WS-BitCnt-Count
+                         RETURNING WS-Return-Code
+           DISPLAY "BITCNT-RC: " WS-Return-Code
+           .
+
+       DisplayBitCntResults SECTION.
+           DISPLAY "Test case ", Idx, " results:"
+           DISPLAY "Bit count is ", WS-BitCnt-Count
+           .
+
+       VerifyBitCntResults SECTION.
+           DISPLAY "Verifying results for test case ", Idx, ":"
+           ADD 1 TO SC-Run-Count(11)
+           IF WS-BitCnt-Count NOT = WS-BitCnt-Expected
+               DISPLAY "Mismatch: got ", WS-BitCnt-Count,
+                       ", expected ", WS-BitCnt-Expected
+               MOVE 9 TO RETURN-CODE
+               ADD 1 TO SC-Fail-Count(11)
            ELSE
                DISPLAY "Test case ", Idx, " matches."
            END-IF
@@ -336,7 +931,34 @@
            DISPLAY "AWFUNCT/TEST_BitInv - Start"
            DISPLAY "=================================================="
 
-           PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > 4
+           MOVE 'BITINV' TO WS-TestFile-Function-Key
+           PERFORM LoadTestCasesFromFile
+           IF TC-File-Count > 0
+             MOVE TC-File-Count TO WS-Case-Count
+           ELSE
+             MOVE 6 TO WS-Case-Count
+           END-IF
+
+           IF WS-Only-Case-Number > 0
+             IF WS-Only-Case-Number > WS-Case-Count
+               DISPLAY "AWFUNCT: Case " WS-Only-Case-Number
+                       " does not exist for this function ("
+                       WS-Case-Count " case(s) available) - "
+                       "skipped."
+               MOVE 8 TO RETURN-CODE
+               MOVE 1 TO WS-Loop-Start
+               MOVE 0 TO WS-Loop-End
+             ELSE
+               MOVE WS-Only-Case-Number TO WS-Loop-Start
+               MOVE WS-Only-Case-Number TO WS-Loop-End
+             END-IF
+           ELSE
+             MOVE 1             TO WS-Loop-Start
+             MOVE WS-Case-Count TO WS-Loop-End
+           END-IF
+
+           PERFORM VARYING Idx FROM WS-Loop-Start BY 1
+                   UNTIL Idx > WS-Loop-End
                PERFORM SetBitInvTestValues
                PERFORM RunBitInvTest
                PERFORM DisplayBitInvResults
@@ -347,6 +969,24 @@
            .
 
        SetBitInvTestValues SECTION.
+           IF TC-File-Count > 0
+             MOVE TCF-Len(Idx)      TO WS-BitInv-Len
+             IF WS-BitInv-Len > 16
+               MOVE 16 TO WS-BitInv-Len
+             END-IF
+             MOVE ALL '0' TO WS-Hex-Decode-Tmp
+             MOVE TCF-Value1(Idx)(1:WS-BitInv-Len * 2)
+               TO WS-Hex-Decode-Tmp(1:WS-BitInv-Len * 2)
+             MOVE FUNCTION HEX-TO-CHAR(WS-Hex-Decode-Tmp)
+               TO WS-BitInv-Array
+             MOVE FUNCTION NUMVAL(TCF-Position(Idx))
+               TO WS-BitInv-Position
+             MOVE ALL '0' TO WS-Hex-Decode-Tmp
+             MOVE TCF-Expected(Idx)(1:WS-BitInv-Len * 2)
+               TO WS-Hex-Decode-Tmp(1:WS-BitInv-Len * 2)
+             MOVE FUNCTION HEX-TO-CHAR(WS-Hex-Decode-Tmp)
+               TO WS-BitInv-Expected
+           ELSE
            EVALUATE Idx
              WHEN 1
                MOVE 2       TO WS-BitInv-Len
@@ -377,7 +1017,22 @@
                MOVE 16      TO WS-BitInv-Position
                MOVE FUNCTION BIT-TO-CHAR('1111111111111110') TO
                               WS-BitInv-Expected
+             WHEN 5
+      *> 8-byte indicator field
+               MOVE 8       TO WS-BitInv-Len
+               MOVE X"FFFFFFFFFFFFFFFF" TO WS-BitInv-Array
+               MOVE 64      TO WS-BitInv-Position
+               MOVE X"FFFFFFFFFFFFFFFE" TO WS-BitInv-Expected
+             WHEN 6
+      *> 16-byte indicator field
+               MOVE 16      TO WS-BitInv-Len
+               MOVE X"FFFFFFFFFFFFFFFFFFFFFFFFFFFFFFFF" TO
+                              WS-BitInv-Array
+               MOVE 128     TO WS-BitInv-Position
+               MOVE X"FFFFFFFFFFFFFFFFFFFFFFFFFFFFFFFE" TO
+                              WS-BitInv-Expected
            END-EVALUATE
+           END-IF
            .
 
        RunBitInvTest SECTION.
@@ -422,6 +1077,7 @@
 
        VerifyBitInvResults SECTION.
            DISPLAY "Verifying results for test case ", Idx, ":"
+           MOVE 'N' TO WS-Case-Mismatch
            PERFORM VARYING Idz FROM 1 BY 1 UNTIL Idz > WS-BitInv-Len
              IF WS-BitInv-Array(Idz:1) NOT = WS-BitInv-Expected(Idz:1)
                DISPLAY "Mismatch at byte ", Idz, ": got ",
@@ -437,6 +1093,7 @@
                        "'"
 
                MOVE 9 TO RETURN-CODE
+               MOVE 'Y' TO WS-Case-Mismatch
              ELSE
                DISPLAY "Byte ", Idz, " ",
                        "X'"
@@ -446,6 +1103,10 @@
                        "' matches."
              END-IF
            END-PERFORM
+           ADD 1 TO SC-Run-Count(3)
+           IF Case-Mismatched
+             ADD 1 TO SC-Fail-Count(3)
+           END-IF
            .
       ******************************************************************
        Test_BitIs SECTION.
@@ -454,7 +1115,34 @@
            DISPLAY "AWFUNCT/TEST_BitIs - Start"
            DISPLAY "=================================================="
 
-           PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > 4
+           MOVE 'BITIS' TO WS-TestFile-Function-Key
+           PERFORM LoadTestCasesFromFile
+           IF TC-File-Count > 0
+             MOVE TC-File-Count TO WS-Case-Count
+           ELSE
+             MOVE 6 TO WS-Case-Count
+           END-IF
+
+           IF WS-Only-Case-Number > 0
+             IF WS-Only-Case-Number > WS-Case-Count
+               DISPLAY "AWFUNCT: Case " WS-Only-Case-Number
+                       " does not exist for this function ("
+                       WS-Case-Count " case(s) available) - "
+                       "skipped."
+               MOVE 8 TO RETURN-CODE
+               MOVE 1 TO WS-Loop-Start
+               MOVE 0 TO WS-Loop-End
+             ELSE
+               MOVE WS-Only-Case-Number TO WS-Loop-Start
+               MOVE WS-Only-Case-Number TO WS-Loop-End
+             END-IF
+           ELSE
+             MOVE 1             TO WS-Loop-Start
+             MOVE WS-Case-Count TO WS-Loop-End
+           END-IF
+
+           PERFORM VARYING Idx FROM WS-Loop-Start BY 1
+                   UNTIL Idx > WS-Loop-End
                PERFORM SetBitIsTestValues
                PERFORM RunBitIsTest
                PERFORM DisplayBitIsResults
@@ -465,6 +1153,20 @@
            .
 
        SetBitIsTestValues SECTION.
+           IF TC-File-Count > 0
+             MOVE TCF-Len(Idx)      TO WS-BitIs-Len
+             IF WS-BitIs-Len > 16
+               MOVE 16 TO WS-BitIs-Len
+             END-IF
+             MOVE ALL '0' TO WS-Hex-Decode-Tmp
+             MOVE TCF-Value1(Idx)(1:WS-BitIs-Len * 2)
+               TO WS-Hex-Decode-Tmp(1:WS-BitIs-Len * 2)
+             MOVE FUNCTION HEX-TO-CHAR(WS-Hex-Decode-Tmp)
+               TO WS-BitIs-Array
+             MOVE FUNCTION NUMVAL(TCF-Position(Idx))
+               TO WS-BitIs-Position
+             MOVE TCF-Expected(Idx)(1:1) TO WS-BitIs-Expected
+           ELSE
            EVALUATE Idx
              WHEN 1
                MOVE 2       TO WS-BitIs-Len
@@ -490,7 +1192,21 @@
                               WS-BitIs-Array
                MOVE 16      TO WS-BitIs-Position
                MOVE '1'     TO WS-BitIs-Expected
+             WHEN 5
+      *> 8-byte indicator field
+               MOVE 8       TO WS-BitIs-Len
+               MOVE X"FF00FF00FF00FF00" TO WS-BitIs-Array
+               MOVE 64      TO WS-BitIs-Position
+               MOVE '0'     TO WS-BitIs-Expected
+             WHEN 6
+      *> 16-byte indicator field
+               MOVE 16      TO WS-BitIs-Len
+               MOVE X"FF00FF00FF00FF00FF00FF00FF00FF00" TO
+                              WS-BitIs-Array
+               MOVE 113     TO WS-BitIs-Position
+               MOVE '1'     TO WS-BitIs-Expected
            END-EVALUATE
+           END-IF
            .
 
        RunBitIsTest SECTION.
@@ -521,10 +1237,12 @@
 
        VerifyBitIsResults SECTION.
            DISPLAY "Verifying results for test case ", Idx, ":"
+           ADD 1 TO SC-Run-Count(4)
            IF WS-BitIs-Result NOT = WS-BitIs-Expected
                DISPLAY "Mismatch: got ", WS-BitIs-Result,
                        ", expected ", WS-BitIs-Expected
                MOVE 9 TO RETURN-CODE
+               ADD 1 TO SC-Fail-Count(4)
            ELSE
                DISPLAY "Test case ", Idx, " matches."
            END-IF
@@ -537,7 +1255,34 @@
            DISPLAY "AWFUNCT/TEST_BitOr - Start"
            DISPLAY "=================================================="
 
-           PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > 4
+           MOVE 'BITOR' TO WS-TestFile-Function-Key
+           PERFORM LoadTestCasesFromFile
+           IF TC-File-Count > 0
+             MOVE TC-File-Count TO WS-Case-Count
+           ELSE
+             MOVE 6 TO WS-Case-Count
+           END-IF
+
+           IF WS-Only-Case-Number > 0
+             IF WS-Only-Case-Number > WS-Case-Count
+               DISPLAY "AWFUNCT: Case " WS-Only-Case-Number
+                       " does not exist for this function ("
+                       WS-Case-Count " case(s) available) - "
+                       "skipped."
+               MOVE 8 TO RETURN-CODE
+               MOVE 1 TO WS-Loop-Start
+               MOVE 0 TO WS-Loop-End
+             ELSE
+               MOVE WS-Only-Case-Number TO WS-Loop-Start
+               MOVE WS-Only-Case-Number TO WS-Loop-End
+             END-IF
+           ELSE
+             MOVE 1             TO WS-Loop-Start
+             MOVE WS-Case-Count TO WS-Loop-End
+           END-IF
+
+           PERFORM VARYING Idx FROM WS-Loop-Start BY 1
+                   UNTIL Idx > WS-Loop-End
              PERFORM SetBitOrTestValues
              PERFORM RunBitOrTest
              PERFORM DisplayBitOrResults
@@ -548,6 +1293,27 @@
            .
 
        SetBitOrTestValues SECTION.
+           IF TC-File-Count > 0
+             MOVE TCF-Len(Idx)      TO WS-BitOr-Len
+             IF WS-BitOr-Len > 16
+               MOVE 16 TO WS-BitOr-Len
+             END-IF
+             MOVE ALL '0' TO WS-Hex-Decode-Tmp
+             MOVE TCF-Value1(Idx)(1:WS-BitOr-Len * 2)
+               TO WS-Hex-Decode-Tmp(1:WS-BitOr-Len * 2)
+             MOVE FUNCTION HEX-TO-CHAR(WS-Hex-Decode-Tmp)
+               TO WS-BitOr-Value1
+             MOVE ALL '0' TO WS-Hex-Decode-Tmp
+             MOVE TCF-Value2(Idx)(1:WS-BitOr-Len * 2)
+               TO WS-Hex-Decode-Tmp(1:WS-BitOr-Len * 2)
+             MOVE FUNCTION HEX-TO-CHAR(WS-Hex-Decode-Tmp)
+               TO WS-BitOr-Value2
+             MOVE ALL '0' TO WS-Hex-Decode-Tmp
+             MOVE TCF-Expected(Idx)(1:WS-BitOr-Len * 2)
+               TO WS-Hex-Decode-Tmp(1:WS-BitOr-Len * 2)
+             MOVE FUNCTION HEX-TO-CHAR(WS-Hex-Decode-Tmp)
+               TO WS-BitOr-Expected
+           ELSE
            EVALUATE Idx
              WHEN 1
                MOVE 2       TO WS-BitOr-Len
@@ -581,7 +1347,23 @@
                              WS-BitOr-Value2
                MOVE FUNCTION BIT-TO-CHAR('1111111111111111') TO
                              WS-BitOr-Expected
+             WHEN 5
+      *> 8-byte indicator field
+               MOVE 8       TO WS-BitOr-Len
+               MOVE X"FF00FF00FF00FF00" TO WS-BitOr-Value1
+               MOVE X"0F0F0F0F0F0F0F0F" TO WS-BitOr-Value2
+               MOVE X"FF0FFF0FFF0FFF0F" TO WS-BitOr-Expected
+             WHEN 6
+      *> 16-byte indicator field
+               MOVE 16      TO WS-BitOr-Len
+               MOVE X"FF00FF00FF00FF00FF00FF00FF00FF00" TO
+                             WS-BitOr-Value1
+               MOVE X"0F0F0F0F0F0F0F0F0F0F0F0F0F0F0F0F" TO
+                             WS-BitOr-Value2
+               MOVE X"FF0FFF0FFF0FFF0FFF0FFF0FFF0FFF0F" TO
+                             WS-BitOr-Expected
            END-EVALUATE
+           END-IF
            .
 
        RunBitOrTest SECTION.
@@ -631,6 +1413,7 @@
 
        VerifyBitOrResults SECTION.
            DISPLAY "Verifying results for test case ", Idx, ":"
+           MOVE 'N' TO WS-Case-Mismatch
            PERFORM VARYING Idz FROM 1 BY 1 UNTIL Idz > WS-BitOr-Len
              IF WS-BitOr-Result(Idz:1) NOT = WS-BitOr-Expected(Idz:1)
                DISPLAY "Mismatch at byte ", Idz, ": got ",
@@ -646,6 +1429,7 @@
                        "'"
 
                MOVE 9 TO RETURN-CODE
+               MOVE 'Y' TO WS-Case-Mismatch
              ELSE
                DISPLAY "Byte ", Idz, " ",
                        "X'"
@@ -655,6 +1439,208 @@
                        "' matches."
              END-IF
            END-PERFORM
+           ADD 1 TO SC-Run-Count(5)
+           IF Case-Mismatched
+             ADD 1 TO SC-Fail-Count(5)
+           END-IF
+           .
+
+      *****************************************************************
+       Test_BitXor SECTION.
+      *****************************************************************
+           DISPLAY "=================================================="
+           DISPLAY "AWFUNCT/TEST_BitXor - Start"
+           DISPLAY "=================================================="
+
+           MOVE 'BITXOR' TO WS-TestFile-Function-Key
+           PERFORM LoadTestCasesFromFile
+           IF TC-File-Count > 0
+             MOVE TC-File-Count TO WS-Case-Count
+           ELSE
+             MOVE 6 TO WS-Case-Count
+           END-IF
+
+           IF WS-Only-Case-Number > 0
+             IF WS-Only-Case-Number > WS-Case-Count
+               DISPLAY "AWFUNCT: Case " WS-Only-Case-Number
+                       " does not exist for this function ("
+                       WS-Case-Count " case(s) available) - "
+                       "skipped."
+               MOVE 8 TO RETURN-CODE
+               MOVE 1 TO WS-Loop-Start
+               MOVE 0 TO WS-Loop-End
+             ELSE
+               MOVE WS-Only-Case-Number TO WS-Loop-Start
+               MOVE WS-Only-Case-Number TO WS-Loop-End
+             END-IF
+           ELSE
+             MOVE 1             TO WS-Loop-Start
+             MOVE WS-Case-Count TO WS-Loop-End
+           END-IF
+
+           PERFORM VARYING Idx FROM WS-Loop-Start BY 1
+                   UNTIL Idx > WS-Loop-End
+             PERFORM SetBitXorTestValues
+             PERFORM RunBitXorTest
+             PERFORM DisplayBitXorResults
+             PERFORM VerifyBitXorResults
+           END-PERFORM
+
+           DISPLAY "AWFUNCT/TEST_BitXor - End"
+           .
+
+       SetBitXorTestValues SECTION.
+           IF TC-File-Count > 0
+             MOVE TCF-Len(Idx)     TO WS-BitXor-Len
+             IF WS-BitXor-Len > 16
+               MOVE 16 TO WS-BitXor-Len
+             END-IF
+             MOVE ALL '0' TO WS-Hex-Decode-Tmp
+             MOVE TCF-Value1(Idx)(1:WS-BitXor-Len * 2)
+               TO WS-Hex-Decode-Tmp(1:WS-BitXor-Len * 2)
+             MOVE FUNCTION HEX-TO-CHAR(WS-Hex-Decode-Tmp)
+               TO WS-BitXor-Value1
+             MOVE ALL '0' TO WS-Hex-Decode-Tmp
+             MOVE TCF-Value2(Idx)(1:WS-BitXor-Len * 2)
+               TO WS-Hex-Decode-Tmp(1:WS-BitXor-Len * 2)
+             MOVE FUNCTION HEX-TO-CHAR(WS-Hex-Decode-Tmp)
+               TO WS-BitXor-Value2
+             MOVE ALL '0' TO WS-Hex-Decode-Tmp
+             MOVE TCF-Expected(Idx)(1:WS-BitXor-Len * 2)
+               TO WS-Hex-Decode-Tmp(1:WS-BitXor-Len * 2)
+             MOVE FUNCTION HEX-TO-CHAR(WS-Hex-Decode-Tmp)
+               TO WS-BitXor-Expected
+           ELSE
+           EVALUATE Idx
+             WHEN 1
+               MOVE 2       TO WS-BitXor-Len
+               MOVE FUNCTION BIT-TO-CHAR('0011111100001111') TO
+                             WS-BitXor-Value1
+               MOVE FUNCTION BIT-TO-CHAR('1001111110101010') TO
+                             WS-BitXor-Value2
+               MOVE FUNCTION BIT-TO-CHAR('1010000010100101') TO
+                             WS-BitXor-Expected
+             WHEN 2
+               MOVE 2       TO WS-BitXor-Len
+               MOVE FUNCTION BIT-TO-CHAR('1111111100000000') TO
+                             WS-BitXor-Value1
+               MOVE FUNCTION BIT-TO-CHAR('0000000011111111') TO
+                             WS-BitXor-Value2
+               MOVE FUNCTION BIT-TO-CHAR('1111111111111111') TO
+                             WS-BitXor-Expected
+             WHEN 3
+               MOVE 2       TO WS-BitXor-Len
+               MOVE FUNCTION BIT-TO-CHAR('1010101001010101') TO
+                             WS-BitXor-Value1
+               MOVE FUNCTION BIT-TO-CHAR('0101010110101010') TO
+                             WS-BitXor-Value2
+               MOVE FUNCTION BIT-TO-CHAR('1111111111111111') TO
+                             WS-BitXor-Expected
+             WHEN 4
+               MOVE 2       TO WS-BitXor-Len
+               MOVE FUNCTION BIT-TO-CHAR('1111111111111111') TO
+                             WS-BitXor-Value1
+               MOVE FUNCTION BIT-TO-CHAR('1111111111111111') TO
+                             WS-BitXor-Value2
+               MOVE FUNCTION BIT-TO-CHAR('0000000000000000') TO
+                             WS-BitXor-Expected
+             WHEN 5
+      *> 8-byte indicator field - toggle a snapshot against itself
+      *> inverted, the nightly flag-reconciliation case
+               MOVE 8       TO WS-BitXor-Len
+               MOVE X"FF00FF00FF00FF00" TO WS-BitXor-Value1
+               MOVE X"0F0F0F0F0F0F0F0F" TO WS-BitXor-Value2
+               MOVE X"F00FF00FF00FF00F" TO WS-BitXor-Expected
+             WHEN 6
+      *> 16-byte indicator field
+               MOVE 16      TO WS-BitXor-Len
+               MOVE X"FF00FF00FF00FF00FF00FF00FF00FF00" TO
+                             WS-BitXor-Value1
+               MOVE X"0F0F0F0F0F0F0F0F0F0F0F0F0F0F0F0F" TO
+                             WS-BitXor-Value2
+               MOVE X"F00FF00FF00FF00FF00FF00FF00FF00F" TO
+                             WS-BitXor-Expected
+           END-EVALUATE
+           END-IF
+           .
+
+       RunBitXorTest SECTION.
+           DISPLAY "--------------------------------------------------"
+           DISPLAY "Test case ", Idx, " start:"
+           DISPLAY "WS-BitXor-Value1: "
+                    "X'"
+                    FUNCTION HEX-OF(WS-BitXor-Value1(1:WS-BitXor-Len))
+                    "' "
+                    "B'"
+                    FUNCTION BIT-OF(WS-BitXor-Value1(1:WS-BitXor-Len))
+           DISPLAY "WS-BitXor-Value2: "
+                    "X'"
+                    FUNCTION HEX-OF(WS-BitXor-Value2(1:WS-BitXor-Len))
+                    "' "
+                    "B'"
+                    FUNCTION BIT-OF(WS-BitXor-Value2(1:WS-BitXor-Len))
+                    "' "
+
+           CALL 'BITXOR' USING BY VALUE     WS-BitXor-Len
+                               BY REFERENCE WS-BitXor-Result
+                               BY REFERENCE WS-BitXor-Value1
+                               BY REFERENCE WS-BitXor-Value2
+                         RETURNING WS-Return-Code
+           DISPLAY "BITXOR-RC: " WS-Return-Code
+           .
+
+       DisplayBitXorResults SECTION.
+           DISPLAY "Test case ", Idx, " results:"
+           DISPLAY "WS-BitXor-Result: "
+                    "X'"
+                    FUNCTION HEX-OF(WS-BitXor-Result(1:WS-BitXor-Len))
+                    "' "
+                    "B'"
+                    FUNCTION BIT-OF(WS-BitXor-Result(1:WS-BitXor-Len))
+                    "' "
+           PERFORM VARYING Idz FROM 1 BY 1 UNTIL Idz > WS-BitXor-Len
+              DISPLAY "Byte ", Idz, ": ",
+                    "X'"
+                    FUNCTION HEX-OF(WS-BitXor-Result(Idz:1))
+                    "' "
+                    "B'"
+                    FUNCTION BIT-OF(WS-BitXor-Result(Idz:1))
+                    "' "
+           END-PERFORM
+           .
+
+       VerifyBitXorResults SECTION.
+           DISPLAY "Verifying results for test case ", Idx, ":"
+           MOVE 'N' TO WS-Case-Mismatch
+           PERFORM VARYING Idz FROM 1 BY 1 UNTIL Idz > WS-BitXor-Len
+             IF WS-BitXor-Result(Idz:1) NOT = WS-BitXor-Expected(Idz:1)
+               DISPLAY "Mismatch at byte ", Idz, ": got ",
+                       "X'"
+                       FUNCTION HEX-OF(WS-BitXor-Result(Idz:1)),
+                       "' B'"
+                       FUNCTION BIT-OF(WS-BitXor-Result(Idz:1))
+                       "' expected ",
+                       "X'"
+                       FUNCTION HEX-OF(WS-BitXor-Expected(Idz:1))
+                       "' B'"
+                       FUNCTION BIT-OF(WS-BitXor-Expected(Idz:1))
+                       "'"
+
+               MOVE 9 TO RETURN-CODE
+               MOVE 'Y' TO WS-Case-Mismatch
+             ELSE
+               DISPLAY "Byte ", Idz, " ",
+                       "X'"
+                       FUNCTION HEX-OF(WS-BitXor-Result(Idz:1))
+                       "' B'"
+                       FUNCTION BIT-OF(WS-BitXor-Result(Idz:1))
+                       "' matches."
+             END-IF
+           END-PERFORM
+           ADD 1 TO SC-Run-Count(10)
+           IF Case-Mismatched
+             ADD 1 TO SC-Fail-Count(10)
+           END-IF
            .
 
       ******************************************************************
@@ -664,7 +1650,34 @@
            DISPLAY "AWFUNCT/TEST_BitSet - Start"
            DISPLAY "=================================================="
 
-           PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > 4
+           MOVE 'BITSET' TO WS-TestFile-Function-Key
+           PERFORM LoadTestCasesFromFile
+           IF TC-File-Count > 0
+             MOVE TC-File-Count TO WS-Case-Count
+           ELSE
+             MOVE 6 TO WS-Case-Count
+           END-IF
+
+           IF WS-Only-Case-Number > 0
+             IF WS-Only-Case-Number > WS-Case-Count
+               DISPLAY "AWFUNCT: Case " WS-Only-Case-Number
+                       " does not exist for this function ("
+                       WS-Case-Count " case(s) available) - "
+                       "skipped."
+               MOVE 8 TO RETURN-CODE
+               MOVE 1 TO WS-Loop-Start
+               MOVE 0 TO WS-Loop-End
+             ELSE
+               MOVE WS-Only-Case-Number TO WS-Loop-Start
+               MOVE WS-Only-Case-Number TO WS-Loop-End
+             END-IF
+           ELSE
+             MOVE 1             TO WS-Loop-Start
+             MOVE WS-Case-Count TO WS-Loop-End
+           END-IF
+
+           PERFORM VARYING Idx FROM WS-Loop-Start BY 1
+                   UNTIL Idx > WS-Loop-End
                PERFORM SetBitSetTestValues
                PERFORM RunBitSetTest
                PERFORM DisplayBitSetResults
@@ -675,6 +1688,25 @@
            .
 
        SetBitSetTestValues SECTION.
+           IF TC-File-Count > 0
+             MOVE TCF-Len(Idx)      TO WS-BitSet-Len
+             IF WS-BitSet-Len > 16
+               MOVE 16 TO WS-BitSet-Len
+             END-IF
+             MOVE ALL '0' TO WS-Hex-Decode-Tmp
+             MOVE TCF-Value1(Idx)(1:WS-BitSet-Len * 2)
+               TO WS-Hex-Decode-Tmp(1:WS-BitSet-Len * 2)
+             MOVE FUNCTION HEX-TO-CHAR(WS-Hex-Decode-Tmp)
+               TO WS-BitSet-Array
+             MOVE FUNCTION NUMVAL(TCF-Position(Idx))
+               TO WS-BitSet-Position
+             MOVE TCF-Value2(Idx)(1:1) TO WS-BitSet-Value
+             MOVE ALL '0' TO WS-Hex-Decode-Tmp
+             MOVE TCF-Expected(Idx)(1:WS-BitSet-Len * 2)
+               TO WS-Hex-Decode-Tmp(1:WS-BitSet-Len * 2)
+             MOVE FUNCTION HEX-TO-CHAR(WS-Hex-Decode-Tmp)
+               TO WS-BitSet-Expected
+           ELSE
            EVALUATE Idx
              WHEN 1
                MOVE 2       TO WS-BitSet-Len
@@ -709,7 +1741,24 @@
                MOVE '1'     TO WS-BitSet-Expected
                MOVE FUNCTION BIT-TO-CHAR('1111111111111110') TO
                               WS-BitSet-Expected
+             WHEN 5
+      *> 8-byte indicator field
+               MOVE 8       TO WS-BitSet-Len
+               MOVE X"FFFFFFFFFFFFFFFF" TO WS-BitSet-Array
+               MOVE 64      TO WS-BitSet-Position
+               MOVE '0'     TO WS-BitSet-Value
+               MOVE X"FFFFFFFFFFFFFFFE" TO WS-BitSet-Expected
+             WHEN 6
+      *> 16-byte indicator field
+               MOVE 16      TO WS-BitSet-Len
+               MOVE X"FFFFFFFFFFFFFFFFFFFFFFFFFFFFFFFF" TO
+                              WS-BitSet-Array
+               MOVE 128     TO WS-BitSet-Position
+               MOVE '0'     TO WS-BitSet-Value
+               MOVE X"FFFFFFFFFFFFFFFFFFFFFFFFFFFFFFFE" TO
+                              WS-BitSet-Expected
            END-EVALUATE
+           END-IF
            .
 
        RunBitSetTest SECTION.
@@ -753,6 +1802,7 @@
            .
        VerifyBitSetResults SECTION.
            DISPLAY "Verifying results for test case ", Idx, ":"
+           MOVE 'N' TO WS-Case-Mismatch
            PERFORM VARYING Idz FROM 1 BY 1 UNTIL Idz > WS-BitSet-Len
              IF WS-BitSet-Array(Idz:1) NOT = WS-BitSet-Expected(Idz:1)
                DISPLAY "Mismatch at byte ", Idz, ": got ",
@@ -768,6 +1818,7 @@
                        "'"
 
                MOVE 9 TO RETURN-CODE
+               MOVE 'Y' TO WS-Case-Mismatch
              ELSE
                DISPLAY "Byte ", Idz, " ",
                        "X'"
@@ -777,6 +1828,10 @@
                        "' matches."
              END-IF
            END-PERFORM
+           ADD 1 TO SC-Run-Count(6)
+           IF Case-Mismatched
+             ADD 1 TO SC-Fail-Count(6)
+           END-IF
            .
 
       ******************************************************************
@@ -784,7 +1839,34 @@
       ******************************************************************
            DISPLAY "AWFUNCT/TEST_BitSlr - Start"
 
-           PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > 4
+           MOVE 'BITSLR' TO WS-TestFile-Function-Key
+           PERFORM LoadTestCasesFromFile
+           IF TC-File-Count > 0
+             MOVE TC-File-Count TO WS-Case-Count
+           ELSE
+             MOVE 6 TO WS-Case-Count
+           END-IF
+
+           IF WS-Only-Case-Number > 0
+             IF WS-Only-Case-Number > WS-Case-Count
+               DISPLAY "AWFUNCT: Case " WS-Only-Case-Number
+                       " does not exist for this function ("
+                       WS-Case-Count " case(s) available) - "
+                       "skipped."
+               MOVE 8 TO RETURN-CODE
+               MOVE 1 TO WS-Loop-Start
+               MOVE 0 TO WS-Loop-End
+             ELSE
+               MOVE WS-Only-Case-Number TO WS-Loop-Start
+               MOVE WS-Only-Case-Number TO WS-Loop-End
+             END-IF
+           ELSE
+             MOVE 1             TO WS-Loop-Start
+             MOVE WS-Case-Count TO WS-Loop-End
+           END-IF
+
+           PERFORM VARYING Idx FROM WS-Loop-Start BY 1
+                   UNTIL Idx > WS-Loop-End
                PERFORM SetBitSlrTestValues
                PERFORM RunBitSlrTest
                PERFORM DisplayBitSlrResults
@@ -795,28 +1877,65 @@
            .
 
        SetBitSlrTestValues SECTION.
+           IF TC-File-Count > 0
+             MOVE TCF-Len(Idx)      TO WS-BitSlr-Len
+             IF WS-BitSlr-Len > 16
+               MOVE 16 TO WS-BitSlr-Len
+             END-IF
+             MOVE ALL '0' TO WS-Hex-Decode-Tmp
+             MOVE TCF-Value1(Idx)(1:WS-BitSlr-Len * 2)
+               TO WS-Hex-Decode-Tmp(1:WS-BitSlr-Len * 2)
+             MOVE FUNCTION HEX-TO-CHAR(WS-Hex-Decode-Tmp)
+               TO WS-BitSlr-Array
+             MOVE FUNCTION NUMVAL(TCF-Position(Idx))
+               TO WS-BitSlr-BitCount
+             MOVE ALL '0' TO WS-Hex-Decode-Tmp
+             MOVE TCF-Expected(Idx)(1:WS-BitSlr-Len * 2)
+               TO WS-Hex-Decode-Tmp(1:WS-BitSlr-Len * 2)
+             MOVE FUNCTION HEX-TO-CHAR(WS-Hex-Decode-Tmp)
+               TO WS-BitSlr-Expected
+           ELSE
            EVALUATE Idx
                WHEN 1
-                   MOVE X"3F0F" TO BitSlr-Array (Idx)
-                   MOVE 3 TO BitSlr-BitCount (Idx)
-                   MOVE X"07E1" TO BitSlr-Expected (Idx)
+                   MOVE 2 TO WS-BitSlr-Len
+                   MOVE X"3F0F" TO WS-BitSlr-Array
+                   MOVE 3 TO WS-BitSlr-BitCount
+                   MOVE X"07E1" TO WS-BitSlr-Expected
                WHEN 2
-                   MOVE X"FF00" TO BitSlr-Array (Idx)
-                   MOVE 9 TO BitSlr-BitCount (Idx)
-                   MOVE X"007F" TO BitSlr-Expected (Idx)
+                   MOVE 2 TO WS-BitSlr-Len
+                   MOVE X"FF00" TO WS-BitSlr-Array
+                   MOVE 9 TO WS-BitSlr-BitCount
+                   MOVE X"007F" TO WS-BitSlr-Expected
                WHEN 3
-                   MOVE X"AA55" TO BitSlr-Array (Idx)
-                   MOVE 4 TO BitSlr-BitCount (Idx)
-                   MOVE X"0AA5" TO BitSlr-Expected (Idx)
+                   MOVE 2 TO WS-BitSlr-Len
+                   MOVE X"AA55" TO WS-BitSlr-Array
+                   MOVE 4 TO WS-BitSlr-BitCount
+                   MOVE X"0AA5" TO WS-BitSlr-Expected
                WHEN 4
-                   MOVE X"FFFF" TO BitSlr-Array (Idx)
-                   MOVE 16 TO BitSlr-BitCount (Idx)
-                   MOVE X"0000" TO BitSlr-Expected (Idx)
+                   MOVE 2 TO WS-BitSlr-Len
+                   MOVE X"FFFF" TO WS-BitSlr-Array
+                   MOVE 16 TO WS-BitSlr-BitCount
+                   MOVE X"0000" TO WS-BitSlr-Expected
+               WHEN 5
+      *> 8-byte indicator field, shift right one byte
+                   MOVE 8 TO WS-BitSlr-Len
+                   MOVE X"0102030405060708" TO WS-BitSlr-Array
+                   MOVE 8 TO WS-BitSlr-BitCount
+                   MOVE X"0001020304050607" TO WS-BitSlr-Expected
+               WHEN 6
+      *> 16-byte indicator field, shift right one byte
+                   MOVE 16 TO WS-BitSlr-Len
+                   MOVE X"0102030405060708090A0B0C0D0E0F10" TO
+                                WS-BitSlr-Array
+                   MOVE 8 TO WS-BitSlr-BitCount
+                   MOVE X"000102030405060708090A0B0C0D0E0F" TO
+                                WS-BitSlr-Expected
            END-EVALUATE
+           END-IF
            .
 
        RunBitSlrTest SECTION.
-           CALL 'BITSLR' USING BY VALUE LENGTH OF WS-BitSlr-Array
+           CALL 'BITSLR' USING BY VALUE WS-BitSlr-Len
                                   BY REFERENCE WS-BitSlr-Array
                                   BY VALUE WS-BitSlr-BitCount
                          RETURNING WS-Return-Code
@@ -830,9 +1949,12 @@
 
        VerifyBitSlrResults SECTION.
            DISPLAY "Verifying results for test case ", Idx, ":"
+           ADD 1 TO SC-Run-Count(7)
            IF WS-BitSlr-Array NOT = WS-BitSlr-Expected
                DISPLAY "Mismatch: got ", WS-BitSlr-Array,
                        ", expected ", WS-BitSlr-Expected
+               MOVE 9 TO RETURN-CODE
+               ADD 1 TO SC-Fail-Count(7)
            ELSE
                DISPLAY "Test case ", Idx, " matches."
            END-IF
@@ -845,7 +1967,34 @@
            DISPLAY "AWFUNCT/TEST_BitSll - Start"
            DISPLAY "=================================================="
 
-           PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > 4
+           MOVE 'BITSLL' TO WS-TestFile-Function-Key
+           PERFORM LoadTestCasesFromFile
+           IF TC-File-Count > 0
+             MOVE TC-File-Count TO WS-Case-Count
+           ELSE
+             MOVE 6 TO WS-Case-Count
+           END-IF
+
+           IF WS-Only-Case-Number > 0
+             IF WS-Only-Case-Number > WS-Case-Count
+               DISPLAY "AWFUNCT: Case " WS-Only-Case-Number
+                       " does not exist for this function ("
+                       WS-Case-Count " case(s) available) - "
+                       "skipped."
+               MOVE 8 TO RETURN-CODE
+               MOVE 1 TO WS-Loop-Start
+               MOVE 0 TO WS-Loop-End
+             ELSE
+               MOVE WS-Only-Case-Number TO WS-Loop-Start
+               MOVE WS-Only-Case-Number TO WS-Loop-End
+             END-IF
+           ELSE
+             MOVE 1             TO WS-Loop-Start
+             MOVE WS-Case-Count TO WS-Loop-End
+           END-IF
+
+           PERFORM VARYING Idx FROM WS-Loop-Start BY 1
+                   UNTIL Idx > WS-Loop-End
                PERFORM SetBitSllTestValues
                PERFORM RunBitSllTest
                PERFORM DisplayBitSllResults
@@ -856,6 +2005,24 @@
            .
 
        SetBitSllTestValues SECTION.
+           IF TC-File-Count > 0
+             MOVE TCF-Len(Idx)      TO WS-BitSll-Len
+             IF WS-BitSll-Len > 16
+               MOVE 16 TO WS-BitSll-Len
+             END-IF
+             MOVE ALL '0' TO WS-Hex-Decode-Tmp
+             MOVE TCF-Value1(Idx)(1:WS-BitSll-Len * 2)
+               TO WS-Hex-Decode-Tmp(1:WS-BitSll-Len * 2)
+             MOVE FUNCTION HEX-TO-CHAR(WS-Hex-Decode-Tmp)
+               TO WS-BitSll-Array
+             MOVE FUNCTION NUMVAL(TCF-Position(Idx))
+               TO WS-BitSll-BitCount
+             MOVE ALL '0' TO WS-Hex-Decode-Tmp
+             MOVE TCF-Expected(Idx)(1:WS-BitSll-Len * 2)
+               TO WS-Hex-Decode-Tmp(1:WS-BitSll-Len * 2)
+             MOVE FUNCTION HEX-TO-CHAR(WS-Hex-Decode-Tmp)
+               TO WS-BitSll-Expected
+           ELSE
            EVALUATE Idx
              WHEN 1
                MOVE 2       TO WS-BitSll-Len
@@ -885,7 +2052,22 @@
                MOVE 16      TO WS-BitSll-BitCount
                MOVE FUNCTION BIT-TO-CHAR('0000000000000000') TO
                                WS-BitSll-Expected
+             WHEN 5
+      *> 8-byte indicator field, shift left one byte
+               MOVE 8       TO WS-BitSll-Len
+               MOVE X"0102030405060708" TO WS-BitSll-Array
+               MOVE 8       TO WS-BitSll-BitCount
+               MOVE X"0203040506070800" TO WS-BitSll-Expected
+             WHEN 6
+      *> 16-byte indicator field, shift left one byte
+               MOVE 16      TO WS-BitSll-Len
+               MOVE X"0102030405060708090A0B0C0D0E0F10" TO
+                              WS-BitSll-Array
+               MOVE 8       TO WS-BitSll-BitCount
+               MOVE X"02030405060708090A0B0C0D0E0F1000" TO
+                              WS-BitSll-Expected
            END-EVALUATE
+           END-IF
            .
 
        RunBitSllTest SECTION.
@@ -928,6 +2110,7 @@
            .
        VerifyBitSllResults SECTION.
            DISPLAY "Verifying results for test case ", Idx, ":"
+           MOVE 'N' TO WS-Case-Mismatch
            PERFORM VARYING Idz FROM 1 BY 1 UNTIL Idz > WS-BitSll-Len
              IF WS-BitSll-Array(Idz:1) NOT = WS-BitSll-Expected(Idz:1)
                DISPLAY "Mismatch at byte ", Idz, ": got ",
@@ -943,6 +2126,7 @@
                        "'"
 
                MOVE 9 TO RETURN-CODE
+               MOVE 'Y' TO WS-Case-Mismatch
              ELSE
                DISPLAY "Byte ", Idz, " ",
                        "X'"
@@ -952,6 +2136,10 @@
                        "' matches."
              END-IF
            END-PERFORM
+           ADD 1 TO SC-Run-Count(8)
+           IF Case-Mismatched
+             ADD 1 TO SC-Fail-Count(8)
+           END-IF
            .
 
       ******************************************************************
@@ -959,7 +2147,34 @@
       ******************************************************************
            DISPLAY "AWFUNCT/TEST_DOFY - Start"
 
-           PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > 23
+           MOVE 'DOFY' TO WS-TestFile-Function-Key
+           PERFORM LoadTestCasesFromFile
+           IF TC-File-Count > 0
+             MOVE TC-File-Count TO WS-Case-Count
+           ELSE
+             MOVE 23 TO WS-Case-Count
+           END-IF
+
+           IF WS-Only-Case-Number > 0
+             IF WS-Only-Case-Number > WS-Case-Count
+               DISPLAY "AWFUNCT: Case " WS-Only-Case-Number
+                       " does not exist for this function ("
+                       WS-Case-Count " case(s) available) - "
+                       "skipped."
+               MOVE 8 TO RETURN-CODE
+               MOVE 1 TO WS-Loop-Start
+               MOVE 0 TO WS-Loop-End
+             ELSE
+               MOVE WS-Only-Case-Number TO WS-Loop-Start
+               MOVE WS-Only-Case-Number TO WS-Loop-End
+             END-IF
+           ELSE
+             MOVE 1             TO WS-Loop-Start
+             MOVE WS-Case-Count TO WS-Loop-End
+           END-IF
+
+           PERFORM VARYING Idx FROM WS-Loop-Start BY 1
+                   UNTIL Idx > WS-Loop-End
                PERFORM SetDOFYTestValues
                PERFORM RunDOFYTest
                PERFORM DisplayDOFYResults
@@ -972,6 +2187,13 @@
            EXIT.
 
        SetDOFYTestValues SECTION.
+           IF TC-File-Count > 0
+             MOVE FUNCTION NUMVAL(TCF-Value1(Idx)(1:4))
+               TO DOFY-Year(Idx)
+             MOVE FUNCTION NUMVAL(TCF-Value2(Idx)(1:3))
+               TO DOFY-Day-of-Year(Idx)
+             MOVE TCF-Expected(Idx)(1:10) TO DOFY-Expected-Date(Idx)
+           ELSE
            EVALUATE Idx
                WHEN 1
                    MOVE 2023 TO DOFY-Year (Idx)
@@ -1068,6 +2290,7 @@
                WHEN OTHER
                    CONTINUE
            END-EVALUATE
+           END-IF
            .
 
        RunDOFYTest SECTION.
@@ -1087,9 +2310,192 @@
            .
 
        VerifyDOFYResults SECTION.
+           ADD 1 TO SC-Run-Count(9)
            IF DOFY-Date-Str NOT = DOFY-Expected-Date (Idx) THEN
                DISPLAY "ERROR: Test case ", Idx, " failed!"
                MOVE 9 TO RETURN-CODE
+               ADD 1 TO SC-Fail-Count(9)
+           ELSE
+               DISPLAY "Test case ", Idx, " passed."
+           END-IF
+           .
+
+      ******************************************************************
+       Test_DateDOY SECTION.
+      ******************************************************************
+           DISPLAY "AWFUNCT/TEST_DateDOY - Start"
+
+           MOVE 'DATEDOY' TO WS-TestFile-Function-Key
+           PERFORM LoadTestCasesFromFile
+           IF TC-File-Count > 0
+             MOVE TC-File-Count TO WS-Case-Count
+           ELSE
+             MOVE 23 TO WS-Case-Count
+           END-IF
+
+           IF WS-Only-Case-Number > 0
+             IF WS-Only-Case-Number > WS-Case-Count
+               DISPLAY "AWFUNCT: Case " WS-Only-Case-Number
+                       " does not exist for this function ("
+                       WS-Case-Count " case(s) available) - "
+                       "skipped."
+               MOVE 8 TO RETURN-CODE
+               MOVE 1 TO WS-Loop-Start
+               MOVE 0 TO WS-Loop-End
+             ELSE
+               MOVE WS-Only-Case-Number TO WS-Loop-Start
+               MOVE WS-Only-Case-Number TO WS-Loop-End
+             END-IF
+           ELSE
+             MOVE 1             TO WS-Loop-Start
+             MOVE WS-Case-Count TO WS-Loop-End
+           END-IF
+
+           PERFORM VARYING Idx FROM WS-Loop-Start BY 1
+                   UNTIL Idx > WS-Loop-End
+               PERFORM SetDateDOYTestValues
+               PERFORM RunDateDOYTest
+               PERFORM DisplayDateDOYResults
+               PERFORM VerifyDateDOYResults
+           END-PERFORM
+
+           DISPLAY "AWFUNCT/TEST_DateDOY - End"
+           .
+       Test_DateDOY-Exit.
+           EXIT.
+
+       SetDateDOYTestValues SECTION.
+           IF TC-File-Count > 0
+             MOVE TCF-Value1(Idx)(1:10) TO DateDOY-Input-Date (Idx)
+             MOVE FUNCTION NUMVAL(TCF-Value2(Idx)(1:4))
+               TO DateDOY-Expected-Year (Idx)
+             MOVE FUNCTION NUMVAL(TCF-Expected(Idx)(1:3))
+               TO DateDOY-Expected-DOY (Idx)
+           ELSE
+           EVALUATE Idx
+               WHEN 1
+                   MOVE "2023-01-01" TO DateDOY-Input-Date (Idx)
+                   MOVE 2023 TO DateDOY-Expected-Year (Idx)
+                   MOVE 1 TO DateDOY-Expected-DOY (Idx)
+               WHEN 2
+                   MOVE "2023-01-31" TO DateDOY-Input-Date (Idx)
+                   MOVE 2023 TO DateDOY-Expected-Year (Idx)
+                   MOVE 31 TO DateDOY-Expected-DOY (Idx)
+               WHEN 3
+                   MOVE "2023-02-28" TO DateDOY-Input-Date (Idx)
+                   MOVE 2023 TO DateDOY-Expected-Year (Idx)
+                   MOVE 59 TO DateDOY-Expected-DOY (Idx)
+               WHEN 4
+                   MOVE "2023-03-01" TO DateDOY-Input-Date (Idx)
+                   MOVE 2023 TO DateDOY-Expected-Year (Idx)
+                   MOVE 60 TO DateDOY-Expected-DOY (Idx)
+               WHEN 5
+                   MOVE "2023-04-10" TO DateDOY-Input-Date (Idx)
+                   MOVE 2023 TO DateDOY-Expected-Year (Idx)
+                   MOVE 100 TO DateDOY-Expected-DOY (Idx)
+               WHEN 6
+                   MOVE "2023-09-07" TO DateDOY-Input-Date (Idx)
+                   MOVE 2023 TO DateDOY-Expected-Year (Idx)
+                   MOVE 250 TO DateDOY-Expected-DOY (Idx)
+               WHEN 7
+                   MOVE "2024-02-29" TO DateDOY-Input-Date (Idx)
+                   MOVE 2024 TO DateDOY-Expected-Year (Idx)
+                   MOVE 60 TO DateDOY-Expected-DOY (Idx)
+               WHEN 8
+                   MOVE "2024-03-01" TO DateDOY-Input-Date (Idx)
+                   MOVE 2024 TO DateDOY-Expected-Year (Idx)
+                   MOVE 61 TO DateDOY-Expected-DOY (Idx)
+               WHEN 9
+                   MOVE "2024-12-31" TO DateDOY-Input-Date (Idx)
+                   MOVE 2024 TO DateDOY-Expected-Year (Idx)
+                   MOVE 366 TO DateDOY-Expected-DOY (Idx)
+               WHEN 10
+                   MOVE "2023-12-31" TO DateDOY-Input-Date (Idx)
+                   MOVE 2023 TO DateDOY-Expected-Year (Idx)
+                   MOVE 365 TO DateDOY-Expected-DOY (Idx)
+               WHEN 11
+                   MOVE "2020-12-31" TO DateDOY-Input-Date (Idx)
+                   MOVE 2020 TO DateDOY-Expected-Year (Idx)
+                   MOVE 366 TO DateDOY-Expected-DOY (Idx)
+               WHEN 12
+                   MOVE "2019-01-01" TO DateDOY-Input-Date (Idx)
+                   MOVE 2019 TO DateDOY-Expected-Year (Idx)
+                   MOVE 1 TO DateDOY-Expected-DOY (Idx)
+               WHEN 13
+                   MOVE "2000-02-29" TO DateDOY-Input-Date (Idx)
+                   MOVE 2000 TO DateDOY-Expected-Year (Idx)
+                   MOVE 60 TO DateDOY-Expected-DOY (Idx)
+               WHEN 14
+                   MOVE "1900-03-01" TO DateDOY-Input-Date (Idx)
+                   MOVE 1900 TO DateDOY-Expected-Year (Idx)
+                   MOVE 60 TO DateDOY-Expected-DOY (Idx)
+               WHEN 15
+                   MOVE "2100-02-28" TO DateDOY-Input-Date (Idx)
+                   MOVE 2100 TO DateDOY-Expected-Year (Idx)
+                   MOVE 59 TO DateDOY-Expected-DOY (Idx)
+               WHEN 16
+                   MOVE "2022-01-01" TO DateDOY-Input-Date (Idx)
+                   MOVE 2022 TO DateDOY-Expected-Year (Idx)
+                   MOVE 1 TO DateDOY-Expected-DOY (Idx)
+               WHEN 17
+                   MOVE "2022-12-31" TO DateDOY-Input-Date (Idx)
+                   MOVE 2022 TO DateDOY-Expected-Year (Idx)
+                   MOVE 365 TO DateDOY-Expected-DOY (Idx)
+               WHEN 18
+                   MOVE "2004-02-29" TO DateDOY-Input-Date (Idx)
+                   MOVE 2004 TO DateDOY-Expected-Year (Idx)
+                   MOVE 60 TO DateDOY-Expected-DOY (Idx)
+               WHEN 19
+                   MOVE "2004-03-01" TO DateDOY-Input-Date (Idx)
+                   MOVE 2004 TO DateDOY-Expected-Year (Idx)
+                   MOVE 61 TO DateDOY-Expected-DOY (Idx)
+               WHEN 20
+                   MOVE "2001-01-31" TO DateDOY-Input-Date (Idx)
+                   MOVE 2001 TO DateDOY-Expected-Year (Idx)
+                   MOVE 31 TO DateDOY-Expected-DOY (Idx)
+               WHEN 21
+                   MOVE "2001-02-01" TO DateDOY-Input-Date (Idx)
+                   MOVE 2001 TO DateDOY-Expected-Year (Idx)
+                   MOVE 32 TO DateDOY-Expected-DOY (Idx)
+               WHEN 22
+                   MOVE "1980-12-31" TO DateDOY-Input-Date (Idx)
+                   MOVE 1980 TO DateDOY-Expected-Year (Idx)
+                   MOVE 366 TO DateDOY-Expected-DOY (Idx)
+               WHEN 23
+                   MOVE "1981-01-01" TO DateDOY-Input-Date (Idx)
+                   MOVE 1981 TO DateDOY-Expected-Year (Idx)
+                   MOVE 1 TO DateDOY-Expected-DOY (Idx)
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           END-IF
+           .
+
+       RunDateDOYTest SECTION.
+           MOVE DateDOY-Input-Date (Idx) TO DateDOY-Date-Str
+           CALL 'DATEDOY' USING BY REFERENCE DateDOY-Date-Str
+                                BY REFERENCE WS-DateDOY-Year
+                                BY REFERENCE WS-DateDOY-Day-of-Year
+                         RETURNING WS-Return-Code
+           .
+
+       DisplayDateDOYResults SECTION.
+           DISPLAY "Test case ", Idx, ": Date = ", DateDOY-Date-Str,
+                   ", Expected Year = ", DateDOY-Expected-Year (Idx),
+                   ", Expected Day of Year = ",
+                   DateDOY-Expected-DOY (Idx),
+                   ", Actual Year = ", WS-DateDOY-Year,
+                   ", Actual Day of Year = ", WS-DateDOY-Day-of-Year
+           .
+
+       VerifyDateDOYResults SECTION.
+           ADD 1 TO SC-Run-Count(12)
+           IF WS-DateDOY-Year NOT = DateDOY-Expected-Year (Idx)
+             OR WS-DateDOY-Day-of-Year NOT = DateDOY-Expected-DOY (Idx)
+           THEN
+               DISPLAY "ERROR: Test case ", Idx, " failed!"
+               MOVE 9 TO RETURN-CODE
+               ADD 1 TO SC-Fail-Count(12)
            ELSE
                DISPLAY "Test case ", Idx, " passed."
            END-IF
